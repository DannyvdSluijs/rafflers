@@ -12,36 +12,207 @@ environment division.
     input-output section.
        file-control.
            select names-file
-               assign to names-file-name
+               assign to dynamic names-file-name
                file status is names-file-status
                organization is line sequential.
 
+           select results-file
+               assign to dynamic results-file-name
+               file status is results-file-status
+               organization is line sequential.
+
+           select exclude-file
+               assign to dynamic exclude-file-name
+               file status is exclude-file-status
+               organization is line sequential.
+
+           select restart-file
+               assign to dynamic restart-file-name
+               file status is restart-file-status
+               organization is line sequential.
+
 data division.
     file section.
         fd names-file.
         01 names-record             pic x(80).
 
+        fd results-file.
+        01 results-record           pic x(200).
+
+        fd exclude-file.
+        01 exclude-record           pic x(80).
+
+        fd restart-file.
+        01 restart-record.
+        03 restart-names-file       pic x(50).
+        03 restart-last-record-nr   pic 9(9).
+        03 restart-nr-of-names      pic 9(9).
+        03 restart-total-tickets    pic 9(9).
+        03 restart-reservoir-count  pic 9(2).
+        03 restart-num-prizes       pic 9(4).
+        03 restart-seed-supplied-flag pic x.
+        03 restart-seed-value       pic 9(9).
+        03 restart-dept-filter-supplied-flag pic x.
+        03 restart-dept-filter-value pic x(20).
+        03 restart-exclude-file-supplied-flag pic x.
+        03 restart-exclude-file-name pic x(50).
+        03 restart-reservoir occurs 20 times.
+           05 restart-key           pic 9v9(9).
+           05 restart-name          pic x(32).
+           05 restart-department    pic x(20).
+           05 restart-entrant-nr    pic 9(9).
+
     working-storage section.
         01 names-file-name          pic x(50).
         01 names-file-status        pic x(2).
-        01 current-name-nr          pic 9(9) value zero.
+        01 raw-record-nr            pic 9(9) value zero.
+
+        01 results-file-name        pic x(50) value "raffle-results.log".
+        01 results-file-status      pic x(2).
+        01 audit-timestamp          pic x(21).
 
         01 name-columns.
         03 name                     pic x(32).
+        03 ticket-count-text        pic x(3).
+        03 department               pic x(20).
+        03 employee-id              pic x(10).
+
+        01 ticket-count              pic 9(3) value 1.
+        01 current-ticket-total      pic 9(9) value zero.
+
+        01 nr-of-names               pic 9(9) value zero.
+        01 nr-of-names-formatted     pic z(8)9.
+        01 total-tickets             pic 9(9) value zero.
+        01 total-tickets-formatted   pic z(8)9.
+
+        01 argument-text             pic x(60).
+        01 prizes-text               pic x(10).
+        01 prizes-text-len           pic 9(2).
+
+        01 num-prizes                pic 9(4) value 1.
+        01 max-prizes                pic 9(2) value 20.
+        01 prize-nr                  pic 9(2).
+        01 sort-idx                  pic 9(2).
+        01 best-idx                  pic 9(2).
+
+        01 winners-table.
+        03 winner-entry occurs 20 times.
+           05 winner-name            pic x(32).
+           05 winner-name-nr         pic 9(9).
+           05 winner-department      pic x(20).
+
+        01 reject-flag                pic x value 'N'.
+           88 is-rejected             value 'Y'.
+           88 not-rejected            value 'N'.
+
+        01 blank-record-flag          pic x value 'N'.
+           88 has-blank-record        value 'Y'.
+
+        01 duplicate-name-flag        pic x value 'N'.
+           88 has-duplicate-name      value 'Y'.
+        01 duplicate-name-value       pic x(32).
 
-        01 nr-of-names              pic 9(3).
-        01 nr-of-names-formatted    pic zzz.
-        01 random-name-nr           pic 9(3) value zero.
+        01 invalid-ticket-count-flag  pic x value 'N'.
+           88 has-invalid-ticket-count value 'Y'.
+        01 invalid-ticket-count-name  pic x(32).
+
+        01 max-roster-size            pic 9(6) value 100000.
+        01 roster-too-large-flag      pic x value 'N'.
+           88 roster-too-large        value 'Y'.
+
+        01 duplicate-hash-table.
+        03 duplicate-hash-entry occurs 200003 times pic x(32).
+        01 duplicate-hash-size        pic 9(9) value 200003.
+        01 duplicate-hash-idx         pic 9(9).
+        01 duplicate-hash-sum         pic 9(9).
+        01 duplicate-hash-char-idx    pic 9(2).
+        01 duplicate-hash-probes      pic 9(9).
+
+        01 exclude-file-name          pic x(50) value spaces.
+        01 exclude-file-status        pic x(2).
+        01 exclude-file-supplied-flag pic x value 'N'.
+           88 exclude-file-supplied   value 'Y'.
+        01 exclude-parsed-name        pic x(32).
+
+        01 excluded-names-table.
+        03 excluded-name occurs 100000 times pic x(32).
+        01 max-excluded               pic 9(6) value 100000.
+        01 nr-of-excluded             pic 9(6) value zero.
+        01 excluded-idx               pic 9(6).
+
+        01 excluded-flag              pic x value 'N'.
+           88 is-excluded             value 'Y'.
+           88 not-excluded            value 'N'.
+
+        01 seed-value                 pic 9(9) value zero.
+        01 seed-supplied-flag         pic x value 'N'.
+           88 seed-supplied           value 'Y'.
+        01 seeded-draw-value          pic 9(18).
+
+        01 preview-mode-flag          pic x value 'N'.
+           88 preview-mode            value 'Y'.
+        01 preview-ticket-start        pic 9(9).
+        01 preview-eligible-nr          pic 9(9) value zero.
+
+        01 dept-filter-value          pic x(20) value spaces.
+        01 dept-filter-supplied-flag  pic x value 'N'.
+           88 dept-filter-supplied    value 'Y'.
+
+        01 restart-file-name          pic x(50) value "raffle-restart.dat".
+        01 restart-file-status        pic x(2).
+        01 checkpoint-interval        pic 9(5) value 500.
+        01 resume-mode-flag           pic x value 'N'.
+           88 resume-mode             value 'Y'.
+        01 resume-point               pic 9(9) value zero.
+
+        01 reservoir-table.
+        03 reservoir-entry occurs 20 times.
+           05 reservoir-key           pic 9v9(9).
+           05 reservoir-name          pic x(32).
+           05 reservoir-department    pic x(20).
+           05 reservoir-entrant-nr    pic 9(9).
+        01 reservoir-count            pic 9(2) value zero.
+        01 reservoir-idx              pic 9(2).
+
+        01 temp-reservoir-entry.
+        03 temp-key                   pic 9v9(9).
+        03 temp-name                  pic x(32).
+        03 temp-department            pic x(20).
+        03 temp-entrant-nr            pic 9(9).
+
+        01 uniform-draw                pic 9v9(9).
+        01 candidate-key               pic 9v9(9).
+        01 min-key-value               pic 9v9(9).
+        01 min-key-idx                 pic 9(2).
 
 procedure division.
     perform 100-initialize.
+    perform 105-parse-options.
+    perform 108-load-exclusion-list.
+    perform 109-check-for-resume.
+
     perform 110-read-input-file.
-    perform 120-pick-winner.
-    perform 130-lookup-winner-name.
+    perform 115-validate-input-file.
+
+    if preview-mode then
+       perform 150-print-roster-preview
+       perform 119-clear-checkpoint
+       stop run
+    end-if
+
+    if is-rejected
+       stop run
+    end-if
+
+    perform 135-sort-and-report-winners.
+    perform 140-write-audit-trail.
+    perform 119-clear-checkpoint.
 
 stop run.
 
 100-initialize.
+    move spaces to duplicate-hash-table
+
     accept names-file-name from argument-value
         on exception
             display
@@ -50,48 +221,489 @@ stop run.
             end-display
     end-accept.
 
+105-parse-options.
+    perform until 1 = 2
+       accept argument-text from argument-value
+           on exception
+              exit perform
+       end-accept
+
+       perform 106-apply-option
+    end-perform
+.
+
+106-apply-option.
+    evaluate true
+       when argument-text(1:7) = "PRIZES="
+          move spaces to prizes-text
+          unstring argument-text(8:53) delimited by space
+             into prizes-text count in prizes-text-len
+
+          if prizes-text-len = zero
+             or prizes-text(1:prizes-text-len) is not numeric then
+             display
+                "raffle rejected: PRIZES=" argument-text(8:10)
+                " is not a valid number"
+                upon syserr
+             stop run
+          end-if
+
+          move prizes-text(1:prizes-text-len) to num-prizes
+
+          if num-prizes = zero or num-prizes > max-prizes then
+             display
+                "raffle rejected: PRIZES=" num-prizes
+                " must be between 1 and " max-prizes
+                upon syserr
+             stop run
+          end-if
+       when argument-text(1:8) = "EXCLUDE="
+          move argument-text(9:50) to exclude-file-name
+          set exclude-file-supplied to true
+       when argument-text(1:5) = "SEED="
+          move argument-text(6:9) to seed-value
+          set seed-supplied to true
+       when argument-text(1:7) = "PREVIEW"
+          set preview-mode to true
+       when argument-text(1:5) = "DEPT="
+          move argument-text(6:20) to dept-filter-value
+          set dept-filter-supplied to true
+       when other
+          continue
+    end-evaluate
+.
+
+108-load-exclusion-list.
+    if exclude-file-supplied then
+       open input exclude-file
+
+       if exclude-file-status <> '00' then
+          display
+             "raffle rejected: unable to open exclude file - "
+             exclude-file-name " (file status " exclude-file-status ")"
+             upon syserr
+          stop run
+       end-if
+
+       read exclude-file
+
+       perform until exclude-file-status = '10'
+          move spaces to exclude-parsed-name
+
+          unstring exclude-record delimited by ',' into
+             exclude-parsed-name
+
+          add 1 to nr-of-excluded
+
+          if nr-of-excluded > max-excluded then
+             display
+                "raffle rejected: exclude file " exclude-file-name
+                " exceeds the maximum of " max-excluded " entries"
+                upon syserr
+             stop run
+          end-if
+
+          move exclude-parsed-name to excluded-name(nr-of-excluded)
+
+          read exclude-file
+       end-perform
+
+       close exclude-file
+    end-if
+.
+
+109-check-for-resume.
+    open input restart-file
+
+    if restart-file-status = '00' then
+       read restart-file
+
+       if restart-file-status = '00'
+          and restart-names-file = names-file-name
+          and restart-last-record-nr > zero then
+
+          if restart-num-prizes = num-prizes
+             and restart-seed-supplied-flag = seed-supplied-flag
+             and restart-seed-value = seed-value
+             and restart-dept-filter-supplied-flag = dept-filter-supplied-flag
+             and restart-dept-filter-value = dept-filter-value
+             and restart-exclude-file-supplied-flag = exclude-file-supplied-flag
+             and restart-exclude-file-name = exclude-file-name then
+
+             move restart-last-record-nr to resume-point
+             move restart-nr-of-names to nr-of-names
+             move restart-total-tickets to total-tickets
+             move restart-reservoir-count to reservoir-count
+
+             perform varying reservoir-idx from 1 by 1
+                until reservoir-idx > reservoir-count
+                move restart-key(reservoir-idx) to reservoir-key(reservoir-idx)
+                move restart-name(reservoir-idx) to reservoir-name(reservoir-idx)
+                move restart-department(reservoir-idx)
+                   to reservoir-department(reservoir-idx)
+                move restart-entrant-nr(reservoir-idx)
+                   to reservoir-entrant-nr(reservoir-idx)
+             end-perform
+
+             set resume-mode to true
+
+             display
+                "resuming draw for " names-file-name
+                " from record " resume-point
+                upon syserr
+          else
+             display
+                "checkpoint for " names-file-name
+                " was taken with different options - ignoring it and"
+                " starting a fresh draw"
+                upon syserr
+          end-if
+       end-if
+    end-if
+
+    close restart-file
+.
+
 110-read-input-file.
     open input names-file
 
     read names-file
 
     perform until names-file-status = '10'
-       add 1 to nr-of-names
+       add 1 to raw-record-nr
+
+      *> parsing and blank/duplicate validation must cover every
+      *> record on every run, including a resume - a resume only
+      *> skips re-counting/re-drawing records already folded into
+      *> the checkpointed reservoir, not validating them
+       perform 111-parse-ticket-count
+       perform 112-validate-record
+
+       if not resume-mode or raw-record-nr > resume-point then
+          perform 113-check-exclusion
+
+          if not-excluded then
+             add 1 to nr-of-names
+
+             if nr-of-names > max-roster-size then
+                set roster-too-large to true
+             else
+                add ticket-count to total-tickets
+
+                perform 116-reservoir-consider
+             end-if
+          end-if
+
+          if function mod(raw-record-nr, checkpoint-interval) = 0 then
+             perform 118-write-checkpoint
+          end-if
+       end-if
 
        read names-file
     end-perform
 
     close names-file.
 
+113-check-exclusion.
+    set not-excluded to true
+
+    perform varying excluded-idx from 1 by 1 until excluded-idx > nr-of-excluded
+       if excluded-name(excluded-idx) = name then
+          set is-excluded to true
+       end-if
+    end-perform
+
+    if dept-filter-supplied and department <> dept-filter-value then
+       set is-excluded to true
+    end-if
+.
+
+112-validate-record.
+    if name = spaces then
+       set has-blank-record to true
+    else
+       perform 114-hash-name
+
+       if duplicate-hash-entry(duplicate-hash-idx) = name then
+          set has-duplicate-name to true
+          move name to duplicate-name-value
+       else
+          move name to duplicate-hash-entry(duplicate-hash-idx)
+       end-if
+    end-if
+.
+
+114-hash-name.
+    move zero to duplicate-hash-sum
+
+    perform varying duplicate-hash-char-idx from 1 by 1 until duplicate-hash-char-idx > 32
+       compute duplicate-hash-sum =
+          function mod(
+             (duplicate-hash-sum * 31)
+             + function ord(name(duplicate-hash-char-idx:1)),
+             duplicate-hash-size)
+    end-perform
+
+    compute duplicate-hash-idx = duplicate-hash-sum + 1
+
+    move zero to duplicate-hash-probes
+
+    perform until duplicate-hash-entry(duplicate-hash-idx) = spaces
+       or duplicate-hash-entry(duplicate-hash-idx) = name
+       or duplicate-hash-probes >= duplicate-hash-size
+
+       add 1 to duplicate-hash-idx
+       add 1 to duplicate-hash-probes
+
+       if duplicate-hash-idx > duplicate-hash-size
+          move 1 to duplicate-hash-idx
+       end-if
+    end-perform
+.
+
+115-validate-input-file.
+    if has-blank-record then
+       display
+          "raffle rejected: " names-file-name
+          " contains one or more blank records"
+          upon syserr
+       set is-rejected to true
+    end-if
+
+    if has-duplicate-name then
+       display
+          "raffle rejected: " names-file-name
+          " contains a duplicate entrant name - " duplicate-name-value
+          upon syserr
+       set is-rejected to true
+    end-if
+
+    if has-invalid-ticket-count then
+       display
+          "raffle rejected: " names-file-name
+          " contains a zero ticket-count for - " invalid-ticket-count-name
+          upon syserr
+       set is-rejected to true
+    end-if
+
+    if roster-too-large then
+       display
+          "raffle rejected: " names-file-name
+          " exceeds the maximum roster size of " max-roster-size
+          upon syserr
+       set is-rejected to true
+    end-if
+.
+
+111-parse-ticket-count.
+    move spaces to ticket-count-text
+    move spaces to department
+    move spaces to employee-id
+
+    unstring names-record delimited by ',' into
+        name
+        ticket-count-text
+        department
+        employee-id
+
+    if ticket-count-text = spaces then
+       move 1 to ticket-count
+    else
+       move ticket-count-text to ticket-count
+    end-if
+
+    if ticket-count = zero then
+       set has-invalid-ticket-count to true
+       move name to invalid-ticket-count-name
+       move 1 to ticket-count
+    end-if
+.
+
+116-reservoir-consider.
+    if seed-supplied then
+      *> derive a deterministic draw from (seed, record-nr) by a
+      *> single Lehmer-style multiplicative step, rather than
+      *> reseeding function random per record - reseeding on every
+      *> call is correct but prohibitively expensive at roster
+      *> sizes in the tens of thousands
+       compute seeded-draw-value =
+          function mod((seed-value + raw-record-nr) * 48271, 2147483647)
+       compute uniform-draw = seeded-draw-value / 2147483647
+    else
+       compute uniform-draw = function random
+    end-if
+
+    if uniform-draw = zero then
+       move .000000001 to uniform-draw
+    end-if
 
-120-pick-winner.
+    compute candidate-key =
+       function exp(function log(uniform-draw) / ticket-count)
+
+    if reservoir-count < num-prizes then
+       add 1 to reservoir-count
+       move candidate-key to reservoir-key(reservoir-count)
+       move name to reservoir-name(reservoir-count)
+       move department to reservoir-department(reservoir-count)
+       move nr-of-names to reservoir-entrant-nr(reservoir-count)
+    else
+       perform 117-find-reservoir-min
+
+       if candidate-key > min-key-value then
+          move candidate-key to reservoir-key(min-key-idx)
+          move name to reservoir-name(min-key-idx)
+          move department to reservoir-department(min-key-idx)
+          move nr-of-names to reservoir-entrant-nr(min-key-idx)
+       end-if
+    end-if
+.
+
+117-find-reservoir-min.
+    move reservoir-key(1) to min-key-value
+    move 1 to min-key-idx
+
+    perform varying reservoir-idx from 2 by 1 until reservoir-idx > reservoir-count
+       if reservoir-key(reservoir-idx) < min-key-value
+          move reservoir-key(reservoir-idx) to min-key-value
+          move reservoir-idx to min-key-idx
+       end-if
+    end-perform
+.
+
+118-write-checkpoint.
+    open output restart-file
+
+    move spaces to restart-record
+    move names-file-name to restart-names-file
+    move raw-record-nr to restart-last-record-nr
+    move nr-of-names to restart-nr-of-names
+    move total-tickets to restart-total-tickets
+    move reservoir-count to restart-reservoir-count
+    move num-prizes to restart-num-prizes
+    move seed-supplied-flag to restart-seed-supplied-flag
+    move seed-value to restart-seed-value
+    move dept-filter-supplied-flag to restart-dept-filter-supplied-flag
+    move dept-filter-value to restart-dept-filter-value
+    move exclude-file-supplied-flag to restart-exclude-file-supplied-flag
+    move exclude-file-name to restart-exclude-file-name
+
+    perform varying reservoir-idx from 1 by 1 until reservoir-idx > reservoir-count
+       move reservoir-key(reservoir-idx) to restart-key(reservoir-idx)
+       move reservoir-name(reservoir-idx) to restart-name(reservoir-idx)
+       move reservoir-department(reservoir-idx)
+          to restart-department(reservoir-idx)
+       move reservoir-entrant-nr(reservoir-idx)
+          to restart-entrant-nr(reservoir-idx)
+    end-perform
+
+    write restart-record
+
+    close restart-file
+.
+
+119-clear-checkpoint.
+    open output restart-file
+    move spaces to restart-record
+    write restart-record
+    close restart-file
+.
+
+135-sort-and-report-winners.
     move nr-of-names to nr-of-names-formatted
+    move total-tickets to total-tickets-formatted
+
+    perform varying sort-idx from 1 by 1 until sort-idx > reservoir-count - 1
+       move sort-idx to best-idx
+       compute reservoir-idx = sort-idx + 1
 
-    call "calcrand"
-      using nr-of-names
-            random-name-nr
-    end-call
+       perform varying reservoir-idx from reservoir-idx by 1
+          until reservoir-idx > reservoir-count
+          if reservoir-key(reservoir-idx) > reservoir-key(best-idx)
+             move reservoir-idx to best-idx
+          end-if
+       end-perform
+
+       if best-idx <> sort-idx
+          move reservoir-entry(sort-idx) to temp-reservoir-entry
+          move reservoir-entry(best-idx) to reservoir-entry(sort-idx)
+          move temp-reservoir-entry to reservoir-entry(best-idx)
+       end-if
+    end-perform
+
+    perform varying prize-nr from 1 by 1 until prize-nr > reservoir-count
+       move reservoir-name(prize-nr) to winner-name(prize-nr)
+       move reservoir-entrant-nr(prize-nr) to winner-name-nr(prize-nr)
+       move reservoir-department(prize-nr) to winner-department(prize-nr)
+
+       display
+          winner-name(prize-nr) " (" winner-department(prize-nr)
+          ") (prize " prize-nr ") ("
+          winner-name-nr(prize-nr) "/" total-tickets ")"
+       end-display
+    end-perform
 .
 
-130-lookup-winner-name.
+150-print-roster-preview.
+    display "roster preview for " names-file-name " (" nr-of-names " eligible entrants, " total-tickets " tickets)"
+
     open input names-file
 
     read names-file
 
-    perform until current-name-nr = nr-of-names
-       add 1 to current-name-nr
+    move zero to raw-record-nr
+    move zero to current-ticket-total
+    move zero to preview-eligible-nr
+
+    perform until names-file-status = '10'
+       add 1 to raw-record-nr
+       perform 111-parse-ticket-count
+       perform 113-check-exclusion
+
+       if not-excluded then
+          add 1 to preview-eligible-nr
 
-       unstring names-record delimited by ',' into
-           name
+          compute preview-ticket-start = current-ticket-total + 1
+          add ticket-count to current-ticket-total
 
-        if current-name-nr = random-name-nr then
-           display
-              name "(" random-name-nr "/" nr-of-names ")"
-          end-display
-        end-if
+          display
+             preview-eligible-nr " " name " (" department ")"
+             " (tickets " preview-ticket-start "-" current-ticket-total ")"
+       end-if
 
        read names-file
     end-perform
 
     close names-file
 .
+
+140-write-audit-trail.
+    open extend results-file
+
+    if results-file-status = '35' then
+       open output results-file
+       close results-file
+       open extend results-file
+    end-if
+
+    perform varying prize-nr from 1 by 1 until prize-nr > reservoir-count
+       move function current-date to audit-timestamp
+       move spaces to results-record
+
+       string
+          audit-timestamp        delimited by size
+          " | file="              delimited by size
+          names-file-name         delimited by size
+          " | nr-of-names="       delimited by size
+          nr-of-names-formatted   delimited by size
+          " | random-name-nr="    delimited by size
+          winner-name-nr(prize-nr) delimited by size
+          " | winner="            delimited by size
+          winner-name(prize-nr)   delimited by size
+          into results-record
+       end-string
+
+       write results-record
+    end-perform
+
+    close results-file
+.
