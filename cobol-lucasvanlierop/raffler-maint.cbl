@@ -0,0 +1,173 @@
+        >>source format is free
+identification division.
+    program-id. domcode-raffler-maint.
+    author. Lucas van Lierop.
+      *> =============================================
+      *> entrant maintenance tool for the raffler names-file
+      *> =============================================
+      *> usage: ./raffler-maint {filename}
+      *> =============================================
+
+environment division.
+    input-output section.
+       file-control.
+           select names-file
+               assign to dynamic names-file-name
+               file status is names-file-status
+               organization is line sequential.
+
+data division.
+    file section.
+        fd names-file.
+        01 names-record             pic x(80).
+
+    working-storage section.
+        01 names-file-name          pic x(50).
+        01 names-file-status        pic x(2).
+
+        01 line-nr                  pic 9(6) value zero.
+
+        01 menu-choice               pic x(1).
+
+        01 parsed-name               pic x(32).
+
+        01 lines-table.
+        03 stored-line occurs 100000 times pic x(80).
+        01 entry-count               pic 9(6) value zero.
+        01 store-idx                 pic 9(6).
+
+        01 remove-name                pic x(32).
+        01 new-entry-text             pic x(80).
+
+        01 found-flag                 pic x value 'N'.
+           88 name-found              value 'Y'.
+
+procedure division.
+    perform 100-initialize.
+    perform 200-main-menu-loop.
+
+stop run.
+
+100-initialize.
+    accept names-file-name from argument-value
+        on exception
+            display
+                "attempt to read beyond end of command line"
+                upon syserr
+            end-display
+    end-accept.
+
+200-main-menu-loop.
+    perform until menu-choice = 'Q' or menu-choice = 'q'
+       display " "
+       display "domcode-raffler entrant maintenance - " names-file-name
+       display "  L) list entrants"
+       display "  A) add entrant"
+       display "  R) remove entrant"
+       display "  Q) quit"
+       display "choice: " with no advancing
+       accept menu-choice
+
+       evaluate menu-choice
+          when 'L'
+          when 'l'
+             perform 300-list-entrants
+          when 'A'
+          when 'a'
+             perform 400-add-entrant
+          when 'R'
+          when 'r'
+             perform 500-remove-entrant
+          when 'Q'
+          when 'q'
+             continue
+          when other
+             display "unrecognised choice, try again"
+       end-evaluate
+    end-perform
+.
+
+300-list-entrants.
+    move zero to line-nr
+
+    open input names-file
+
+    read names-file
+
+    if names-file-status = '10' then
+       display "names-file is empty"
+    end-if
+
+    perform until names-file-status = '10'
+       add 1 to line-nr
+       display line-nr " " names-record
+
+       read names-file
+    end-perform
+
+    close names-file
+.
+
+400-add-entrant.
+    display "enter new entrant (name[,tickets][,department][,employee-id]): "
+       with no advancing
+    accept new-entry-text
+
+    open extend names-file
+
+    if names-file-status = '35' then
+       open output names-file
+       close names-file
+       open extend names-file
+    end-if
+
+    move new-entry-text to names-record
+    write names-record
+
+    close names-file
+
+    display "entrant added"
+.
+
+500-remove-entrant.
+    display "enter name to remove: " with no advancing
+    accept remove-name
+
+    move zero to entry-count
+    move 'N' to found-flag
+
+    open input names-file
+
+    read names-file
+
+    perform until names-file-status = '10'
+       unstring names-record delimited by ',' into
+           parsed-name
+
+       if parsed-name = remove-name then
+          set name-found to true
+       else
+          add 1 to entry-count
+          move names-record to stored-line(entry-count)
+       end-if
+
+       read names-file
+    end-perform
+
+    close names-file
+
+    if name-found then
+       open output names-file
+
+       perform varying store-idx from 1 by 1 until store-idx > entry-count
+          move stored-line(store-idx) to names-record
+          write names-record
+       end-perform
+
+       close names-file
+
+       display remove-name " removed and names-file rewritten"
+    else
+       display remove-name " was not found in names-file"
+    end-if
+.
